@@ -1,32 +1,337 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. PROG05.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01  WS-INPUT1.
-     03 WS-IN1              PIC X(10).
-     03 WS-IN2              PIC X(10).
- 01  WS-OUTPUT1.
-     03 WS-OUT1             PIC X(10).
-     03 WS-OUT2             PIC X(10).
- 01  WS-INPUT2              PIC X(5).
- 01  WS-OUTPUT2             PIC X(3).
- 01  WS-VARIABLE            PIC X(10). 
-*
- PROCEDURE DIVISION.
-     ACCEPT WS-INPUT1
-     MOVE WS-IN1 TO WS-OUT1
-     MOVE WS-IN2 TO WS-OUT2
-*
-     ACCEPT WS-INPUT2
-     MOVE WS-INPUT2 TO WS-OUTPUT2
-*
-     DISPLAY '-----------------------------'
-     DISPLAY 'INPUT1 - ', WS-INPUT1
-     DISPLAY 'OUTPUT1 - ', WS-OUTPUT1
-     DISPLAY '-----------------------------'
-*
-     DISPLAY 'INPUT2 - ', WS-INPUT2
-     DISPLAY 'OUTPUT2- ', WS-OUTPUT2
-     DISPLAY '-----------------------------'
-     ACCEPT WS-VARIABLE.
-     STOP RUN.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PROG05.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-EXTRACT-STATUS.
+     SELECT REJECT-FILE ASSIGN TO "PROG05REJ"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REJECT-STATUS.
+     SELECT OUTPUT-FILE ASSIGN TO "PROG05OUT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-OUTPUT-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN TO "PROG05CKP"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CKPT-STATUS.
+     SELECT OUTPUT-TRUNC-FILE ASSIGN TO "PROG05OUT.TMP"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-OUTPUT-TRUNC-STATUS.
+     SELECT REJECT-TRUNC-FILE ASSIGN TO "PROG05REJ.TMP"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REJECT-TRUNC-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD  EXTRACT-FILE.
+ 01  EXTRACT-RECORD.
+     03 EX-IN1              PIC X(10).
+     03 EX-IN2              PIC X(10).
+     03 EX-IN-EFF-DATE      PIC 9(08).
+     03 EX-IN-AMOUNT        PIC S9(09)V99.
+     03 EX-INPUT2           PIC X(05).
+ FD  REJECT-FILE.
+ 01  REJECT-RECORD          PIC X(80).
+ FD  OUTPUT-FILE.
+ 01  OUTPUT-RECORD.
+     03 OU-OUT1              PIC X(10).
+     03 OU-OUT2              PIC X(10).
+     03 OU-OUT-EFF-DATE      PIC 9(08).
+     03 OU-OUT-AMOUNT        PIC S9(09)V99.
+     03 OU-OUTPUT2           PIC X(03).
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-RECORD.
+     03 CKPT-RECORDS-READ    PIC 9(08).
+     03 CKPT-RECORDS-WRITTEN PIC 9(08).
+     03 CKPT-IN-HASH         PIC S9(13)V99.
+     03 CKPT-OUT-HASH        PIC S9(13)V99.
+     03 CKPT-REJECT-COUNT    PIC 9(08).
+ FD  OUTPUT-TRUNC-FILE.
+ 01  OUTPUT-TRUNC-RECORD     PIC X(42).
+ FD  REJECT-TRUNC-FILE.
+ 01  REJECT-TRUNC-RECORD     PIC X(80).
+ WORKING-STORAGE SECTION.
+ COPY WS05REC.
+ 01  WS-INPUT2              PIC X(5).
+ 01  WS-OUTPUT2             PIC X(3).
+ 01  WS-EXTRACT-STATUS      PIC X(02).
+ 01  WS-REJECT-STATUS       PIC X(02).
+ 01  WS-OUTPUT-STATUS       PIC X(02).
+ 01  WS-CKPT-STATUS         PIC X(02).
+ 01  WS-OUTPUT-TRUNC-STATUS PIC X(02).
+ 01  WS-REJECT-TRUNC-STATUS PIC X(02).
+ 01  WS-TRUNC-COPY-COUNT    PIC 9(08).
+ 01  WS-CBL-RC              PIC S9(04) VALUE 0.
+ 01  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+     88 WS-EOF                VALUE 'Y'.
+ 01  WS-CKPT-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+     88 WS-CKPT-FOUND         VALUE 'Y'.
+ 01  WS-TRUNCATED-CHARS     PIC X(02).
+     88 WS-TRUNC-IS-SPACES    VALUE SPACES.
+     88 WS-TRUNC-IS-ZEROS     VALUE '00'.
+ 01  WS-REJECT-COUNT        PIC 9(08) VALUE 0.
+ 01  WS-IN-RECORD-COUNT     PIC 9(08) VALUE 0.
+ 01  WS-IN-HASH-TOTAL       PIC S9(13)V99 VALUE 0.
+ 01  WS-OUT-RECORD-COUNT    PIC 9(08) VALUE 0.
+ 01  WS-OUT-HASH-TOTAL      PIC S9(13)V99 VALUE 0.
+ 01  WS-SKIP-COUNT          PIC 9(08) VALUE 0.
+ 01  WS-CHECKPOINT-INTERVAL PIC 9(08) VALUE 1000.
+*>
+ PROCEDURE DIVISION.
+ 0000-MAIN.
+     PERFORM 1000-INITIALIZE
+     PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+     CLOSE EXTRACT-FILE
+     CLOSE REJECT-FILE
+     CLOSE OUTPUT-FILE
+     PERFORM 7100-CLEAR-CHECKPOINT
+     PERFORM 8000-CONTROL-TOTALS
+     MOVE 0 TO RETURN-CODE
+     GOBACK.
+
+ 1000-INITIALIZE.
+     MOVE 0 TO RETURN-CODE
+     PERFORM 1100-READ-CHECKPOINT
+     OPEN INPUT EXTRACT-FILE
+     IF WS-EXTRACT-STATUS NOT = '00'
+         DISPLAY 'PROG05 - EXTRACT FILE NOT FOUND, ABENDING'
+         MOVE 16 TO RETURN-CODE
+         GOBACK
+     END-IF
+     IF WS-CKPT-FOUND
+         PERFORM 1300-TRUNCATE-OUTPUT-FILES
+         OPEN EXTEND REJECT-FILE
+         IF WS-REJECT-STATUS = '35'
+             OPEN OUTPUT REJECT-FILE
+         END-IF
+         IF WS-REJECT-STATUS NOT = '00'
+             DISPLAY 'PROG05 - REJECT FILE OPEN FAILED, STATUS=',
+                 WS-REJECT-STATUS
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+         OPEN EXTEND OUTPUT-FILE
+         IF WS-OUTPUT-STATUS = '35'
+             OPEN OUTPUT OUTPUT-FILE
+         END-IF
+         IF WS-OUTPUT-STATUS NOT = '00'
+             DISPLAY 'PROG05 - OUTPUT FILE OPEN FAILED, STATUS=',
+                 WS-OUTPUT-STATUS
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+         MOVE CKPT-RECORDS-READ    TO WS-SKIP-COUNT
+         MOVE CKPT-RECORDS-READ    TO WS-IN-RECORD-COUNT
+         MOVE CKPT-RECORDS-WRITTEN TO WS-OUT-RECORD-COUNT
+         MOVE CKPT-IN-HASH         TO WS-IN-HASH-TOTAL
+         MOVE CKPT-OUT-HASH        TO WS-OUT-HASH-TOTAL
+         MOVE CKPT-REJECT-COUNT    TO WS-REJECT-COUNT
+         DISPLAY 'PROG05 - RESTARTING AFTER RECORD ', WS-SKIP-COUNT
+         PERFORM 1200-SKIP-PROCESSED-RECORDS
+     ELSE
+         OPEN OUTPUT REJECT-FILE
+         IF WS-REJECT-STATUS NOT = '00'
+             DISPLAY 'PROG05 - REJECT FILE OPEN FAILED, STATUS=',
+                 WS-REJECT-STATUS
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+         OPEN OUTPUT OUTPUT-FILE
+         IF WS-OUTPUT-STATUS NOT = '00'
+             DISPLAY 'PROG05 - OUTPUT FILE OPEN FAILED, STATUS=',
+                 WS-OUTPUT-STATUS
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+     END-IF.
+
+ 1100-READ-CHECKPOINT.
+     OPEN INPUT CHECKPOINT-FILE
+     IF WS-CKPT-STATUS = '00'
+         READ CHECKPOINT-FILE
+             NOT AT END
+                 SET WS-CKPT-FOUND TO TRUE
+         END-READ
+         CLOSE CHECKPOINT-FILE
+     END-IF.
+
+ 1200-SKIP-PROCESSED-RECORDS.
+     PERFORM WS-SKIP-COUNT TIMES
+         READ EXTRACT-FILE
+             AT END
+                 SET WS-EOF TO TRUE
+         END-READ
+     END-PERFORM.
+
+ 1300-TRUNCATE-OUTPUT-FILES.
+     PERFORM 1310-TRUNCATE-OUTPUT-FILE
+     PERFORM 1320-TRUNCATE-REJECT-FILE.
+
+ 1310-TRUNCATE-OUTPUT-FILE.
+     OPEN INPUT OUTPUT-FILE
+     IF WS-OUTPUT-STATUS = '00'
+         OPEN OUTPUT OUTPUT-TRUNC-FILE
+         MOVE 0 TO WS-TRUNC-COPY-COUNT
+         PERFORM UNTIL WS-TRUNC-COPY-COUNT >= CKPT-RECORDS-WRITTEN
+             READ OUTPUT-FILE
+                 AT END
+                     MOVE CKPT-RECORDS-WRITTEN TO WS-TRUNC-COPY-COUNT
+                 NOT AT END
+                     MOVE OUTPUT-RECORD TO OUTPUT-TRUNC-RECORD
+                     WRITE OUTPUT-TRUNC-RECORD
+                     ADD 1 TO WS-TRUNC-COPY-COUNT
+             END-READ
+         END-PERFORM
+         CLOSE OUTPUT-TRUNC-FILE
+         CLOSE OUTPUT-FILE
+         CALL 'CBL_DELETE_FILE' USING 'PROG05OUT'
+         MOVE RETURN-CODE TO WS-CBL-RC
+         IF WS-CBL-RC NOT = 0
+             DISPLAY 'PROG05 - DELETE OF PROG05OUT FAILED, RC=',
+                 WS-CBL-RC
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+         CALL 'CBL_RENAME_FILE' USING 'PROG05OUT.TMP' 'PROG05OUT'
+         MOVE RETURN-CODE TO WS-CBL-RC
+         IF WS-CBL-RC NOT = 0
+             DISPLAY 'PROG05 - RENAME TO PROG05OUT FAILED, RC=',
+                 WS-CBL-RC
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+     END-IF.
+
+ 1320-TRUNCATE-REJECT-FILE.
+     OPEN INPUT REJECT-FILE
+     IF WS-REJECT-STATUS = '00'
+         OPEN OUTPUT REJECT-TRUNC-FILE
+         MOVE 0 TO WS-TRUNC-COPY-COUNT
+         PERFORM UNTIL WS-TRUNC-COPY-COUNT >= CKPT-REJECT-COUNT
+             READ REJECT-FILE
+                 AT END
+                     MOVE CKPT-REJECT-COUNT TO WS-TRUNC-COPY-COUNT
+                 NOT AT END
+                     MOVE REJECT-RECORD TO REJECT-TRUNC-RECORD
+                     WRITE REJECT-TRUNC-RECORD
+                     ADD 1 TO WS-TRUNC-COPY-COUNT
+             END-READ
+         END-PERFORM
+         CLOSE REJECT-TRUNC-FILE
+         CLOSE REJECT-FILE
+         CALL 'CBL_DELETE_FILE' USING 'PROG05REJ'
+         MOVE RETURN-CODE TO WS-CBL-RC
+         IF WS-CBL-RC NOT = 0
+             DISPLAY 'PROG05 - DELETE OF PROG05REJ FAILED, RC=',
+                 WS-CBL-RC
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+         CALL 'CBL_RENAME_FILE' USING 'PROG05REJ.TMP' 'PROG05REJ'
+         MOVE RETURN-CODE TO WS-CBL-RC
+         IF WS-CBL-RC NOT = 0
+             DISPLAY 'PROG05 - RENAME TO PROG05REJ FAILED, RC=',
+                 WS-CBL-RC
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+         END-IF
+     END-IF.
+
+ 2000-PROCESS-FILE.
+     READ EXTRACT-FILE
+         AT END
+             SET WS-EOF TO TRUE
+         NOT AT END
+             IF WS-EXTRACT-STATUS NOT = '00'
+                 DISPLAY 'PROG05 - EXTRACT FILE READ ERROR, STATUS=',
+                     WS-EXTRACT-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+             ELSE
+                 PERFORM 2100-TRANSFORM-RECORD
+             END-IF
+     END-READ.
+
+ 2100-TRANSFORM-RECORD.
+     ADD 1 TO WS-IN-RECORD-COUNT
+     MOVE EX-IN1         TO WS-IN1
+     MOVE EX-IN2         TO WS-IN2
+     MOVE EX-IN-EFF-DATE TO WS-IN-EFF-DATE
+     MOVE EX-IN-AMOUNT   TO WS-IN-AMOUNT
+     MOVE EX-INPUT2      TO WS-INPUT2
+     ADD WS-IN-AMOUNT    TO WS-IN-HASH-TOTAL
+*>
+     MOVE WS-IN1         TO WS-OUT1
+     MOVE WS-IN2         TO WS-OUT2
+     MOVE WS-IN-EFF-DATE TO WS-OUT-EFF-DATE
+     MOVE WS-IN-AMOUNT   TO WS-OUT-AMOUNT
+*>
+     PERFORM 2200-EDIT-INPUT2-TRUNCATION
+     MOVE WS-INPUT2 TO WS-OUTPUT2
+*>
+     MOVE WS-OUT1         TO OU-OUT1
+     MOVE WS-OUT2         TO OU-OUT2
+     MOVE WS-OUT-EFF-DATE TO OU-OUT-EFF-DATE
+     MOVE WS-OUT-AMOUNT   TO OU-OUT-AMOUNT
+     MOVE WS-OUTPUT2      TO OU-OUTPUT2
+     WRITE OUTPUT-RECORD
+     ADD 1 TO WS-OUT-RECORD-COUNT
+     ADD WS-OUT-AMOUNT TO WS-OUT-HASH-TOTAL
+*>
+     IF FUNCTION MOD(WS-IN-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+         PERFORM 7000-WRITE-CHECKPOINT
+     END-IF.
+
+ 7000-WRITE-CHECKPOINT.
+     MOVE WS-IN-RECORD-COUNT  TO CKPT-RECORDS-READ
+     MOVE WS-OUT-RECORD-COUNT TO CKPT-RECORDS-WRITTEN
+     MOVE WS-IN-HASH-TOTAL    TO CKPT-IN-HASH
+     MOVE WS-OUT-HASH-TOTAL   TO CKPT-OUT-HASH
+     MOVE WS-REJECT-COUNT     TO CKPT-REJECT-COUNT
+     OPEN OUTPUT CHECKPOINT-FILE
+     IF WS-CKPT-STATUS NOT = '00'
+         DISPLAY 'PROG05 - CHECKPOINT OPEN FAILED, STATUS=',
+             WS-CKPT-STATUS
+         MOVE 16 TO RETURN-CODE
+         GOBACK
+     END-IF
+     WRITE CHECKPOINT-RECORD
+     IF WS-CKPT-STATUS NOT = '00'
+         DISPLAY 'PROG05 - CHECKPOINT WRITE FAILED, STATUS=',
+             WS-CKPT-STATUS
+         MOVE 16 TO RETURN-CODE
+         GOBACK
+     END-IF
+     CLOSE CHECKPOINT-FILE
+     DISPLAY 'PROG05 - CHECKPOINT WRITTEN AT RECORD ', WS-IN-RECORD-COUNT.
+
+ 7100-CLEAR-CHECKPOINT.
+     OPEN OUTPUT CHECKPOINT-FILE
+     IF WS-CKPT-STATUS NOT = '00'
+         DISPLAY 'PROG05 - CHECKPOINT CLEAR FAILED, STATUS=',
+             WS-CKPT-STATUS
+         MOVE 16 TO RETURN-CODE
+         GOBACK
+     END-IF
+     CLOSE CHECKPOINT-FILE.
+
+ 8000-CONTROL-TOTALS.
+     DISPLAY '============================='
+     DISPLAY 'PROG05 CONTROL TOTALS'
+     DISPLAY 'INPUT RECORDS READ     - ', WS-IN-RECORD-COUNT
+     DISPLAY 'INPUT HASH TOTAL       - ', WS-IN-HASH-TOTAL
+     DISPLAY 'OUTPUT RECORDS WRITTEN - ', WS-OUT-RECORD-COUNT
+     DISPLAY 'OUTPUT HASH TOTAL      - ', WS-OUT-HASH-TOTAL
+     DISPLAY 'REJECTED RECORDS       - ', WS-REJECT-COUNT
+     DISPLAY '============================='.
+
+ 2200-EDIT-INPUT2-TRUNCATION.
+     MOVE WS-INPUT2(4:2) TO WS-TRUNCATED-CHARS
+     IF NOT WS-TRUNC-IS-SPACES AND NOT WS-TRUNC-IS-ZEROS
+         ADD 1 TO WS-REJECT-COUNT
+         MOVE SPACES TO REJECT-RECORD
+         STRING 'TRUNCATED DATA LOST - IN1=' WS-IN1
+             ' IN2=' WS-INPUT2 ' LOST=' WS-TRUNCATED-CHARS
+             DELIMITED BY SIZE INTO REJECT-RECORD
+         WRITE REJECT-RECORD
+     END-IF.
