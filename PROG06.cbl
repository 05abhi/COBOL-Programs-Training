@@ -0,0 +1,32 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PROG06.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01  WS-PROG04-RC           PIC S9(04) VALUE 0.
+ 01  WS-PROG05-RC           PIC S9(04) VALUE 0.
+ PROCEDURE DIVISION.
+ 0000-MAIN.
+     DISPLAY 'PROG06 - STARTING JOB STREAM'
+     CALL 'PROG04'
+     MOVE RETURN-CODE TO WS-PROG04-RC
+     IF WS-PROG04-RC NOT = 0
+         DISPLAY 'PROG06 - PROG04 FAILED, RC=', WS-PROG04-RC
+         DISPLAY 'PROG06 - ABENDING JOB STEP, PROG05 NOT EXECUTED'
+         MOVE WS-PROG04-RC TO RETURN-CODE
+         STOP RUN
+     END-IF
+     DISPLAY 'PROG06 - PROG04 COMPLETED, RC=', WS-PROG04-RC
+*>
+     CALL 'PROG05'
+     MOVE RETURN-CODE TO WS-PROG05-RC
+     IF WS-PROG05-RC NOT = 0
+         DISPLAY 'PROG06 - PROG05 FAILED, RC=', WS-PROG05-RC
+         DISPLAY 'PROG06 - ABENDING JOB STEP'
+         MOVE WS-PROG05-RC TO RETURN-CODE
+         STOP RUN
+     END-IF
+     DISPLAY 'PROG06 - PROG05 COMPLETED, RC=', WS-PROG05-RC
+*>
+     DISPLAY 'PROG06 - JOB STREAM COMPLETED NORMALLY'
+     MOVE 0 TO RETURN-CODE
+     STOP RUN.
