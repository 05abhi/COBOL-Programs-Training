@@ -1,21 +1,98 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. PROG04.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01  WS-DATE-6          PIC 9(06).
- 01  WS-DATE-8          PIC 9(08).
- 01  WS-TIME            PIC 9(08).
- 01  ws-variable        pic x(10).
- PROCEDURE DIVISION.
-     ACCEPT WS-DATE-6 FROM DATE
-     ACCEPT WS-DATE-8 FROM DATE
-     ACCEPT WS-TIME   FROM TIME
-     DISPLAY '==========='
-     DISPLAY 'CURRENT DATE1 ', WS-DATE-6
-     DISPLAY '==========='
-     DISPLAY 'CURRENT DATE2 ', WS-DATE-8
-     DISPLAY '==========='
-     DISPLAY 'CURRENT TIME  ', WS-TIME
-     DISPLAY '==========='
-     accept ws-variable
-     STOP RUN.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PROG04.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUN-LOG-STATUS.
+     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PARM-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD  RUN-LOG-FILE.
+ 01  RUN-LOG-RECORD.
+     03 RL-DATE-8           PIC 9(08).
+     03 RL-DATE-6-CCYYMMDD  PIC 9(08).
+     03 RL-TIME             PIC 9(08).
+ FD  PARM-FILE.
+ 01  PARM-RECORD.
+     03 PARM-RUN-MODE       PIC X(01).
+     03 PARM-COMPANY-CODE   PIC X(04).
+     03 PARM-FILLER         PIC X(05).
+ WORKING-STORAGE SECTION.
+ 01  WS-DATE-6          PIC 9(06).
+ 01  WS-DATE-6R REDEFINES WS-DATE-6.
+     03 WS-D6-YY        PIC 9(02).
+     03 WS-D6-MMDD      PIC 9(04).
+ 01  WS-DATE-6-CCYYMMDD.
+     03 WS-D6-CENTURY   PIC 9(02).
+     03 WS-D6-YYMMDD    PIC 9(06).
+ 01  WS-DATE-8          PIC 9(08).
+ 01  WS-TIME            PIC 9(08).
+ 01  WS-RUN-LOG-STATUS  PIC X(02).
+ 01  WS-PARM-STATUS     PIC X(02).
+ PROCEDURE DIVISION.
+     MOVE 0 TO RETURN-CODE
+     ACCEPT WS-DATE-6 FROM DATE
+     ACCEPT WS-DATE-8 FROM DATE YYYYMMDD
+     ACCEPT WS-TIME   FROM TIME
+     DISPLAY '==========='
+     DISPLAY 'CURRENT DATE1 ', WS-DATE-6
+     DISPLAY '==========='
+     DISPLAY 'CURRENT DATE2 ', WS-DATE-8
+     DISPLAY '==========='
+     DISPLAY 'CURRENT TIME  ', WS-TIME
+     DISPLAY '==========='
+     PERFORM 1000-EXPAND-CENTURY
+     PERFORM 3000-WRITE-RUN-LOG
+     PERFORM 2000-READ-PARM
+     GOBACK.
+
+ 1000-EXPAND-CENTURY.
+     IF WS-D6-YY < 50
+         MOVE 20 TO WS-D6-CENTURY
+     ELSE
+         MOVE 19 TO WS-D6-CENTURY
+     END-IF
+     MOVE WS-DATE-6 TO WS-D6-YYMMDD.
+
+ 2000-READ-PARM.
+     OPEN INPUT PARM-FILE
+     IF WS-PARM-STATUS NOT = '00'
+         DISPLAY 'PROG04 - PARMFILE NOT FOUND, RUN MODE UNKNOWN'
+         MOVE 16 TO RETURN-CODE
+     ELSE
+         READ PARM-FILE
+             AT END
+                 DISPLAY 'PROG04 - PARMFILE EMPTY, RUN MODE UNKNOWN'
+                 MOVE 16 TO RETURN-CODE
+             NOT AT END
+                 DISPLAY 'PROG04 - RUN MODE     ', PARM-RUN-MODE
+                 DISPLAY 'PROG04 - COMPANY CODE ', PARM-COMPANY-CODE
+         END-READ
+         CLOSE PARM-FILE
+     END-IF.
+
+ 3000-WRITE-RUN-LOG.
+     OPEN EXTEND RUN-LOG-FILE
+     IF WS-RUN-LOG-STATUS = '35'
+         OPEN OUTPUT RUN-LOG-FILE
+     END-IF
+     IF WS-RUN-LOG-STATUS NOT = '00'
+         DISPLAY 'PROG04 - RUNLOG OPEN FAILED, STATUS=',
+             WS-RUN-LOG-STATUS
+         MOVE 16 TO RETURN-CODE
+     ELSE
+         MOVE WS-DATE-8          TO RL-DATE-8
+         MOVE WS-DATE-6-CCYYMMDD TO RL-DATE-6-CCYYMMDD
+         MOVE WS-TIME            TO RL-TIME
+         WRITE RUN-LOG-RECORD
+         IF WS-RUN-LOG-STATUS NOT = '00'
+             DISPLAY 'PROG04 - RUNLOG WRITE FAILED, STATUS=',
+                 WS-RUN-LOG-STATUS
+             MOVE 16 TO RETURN-CODE
+         END-IF
+         CLOSE RUN-LOG-FILE
+     END-IF.
