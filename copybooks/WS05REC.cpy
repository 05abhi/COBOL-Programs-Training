@@ -0,0 +1,11 @@
+*> Shared record layout for the PROG05 input/output transform record.
+ 01  WS-INPUT1.
+     03 WS-IN1              PIC X(10).
+     03 WS-IN2              PIC X(10).
+     03 WS-IN-EFF-DATE       PIC 9(08).
+     03 WS-IN-AMOUNT         PIC S9(09)V99.
+ 01  WS-OUTPUT1.
+     03 WS-OUT1             PIC X(10).
+     03 WS-OUT2             PIC X(10).
+     03 WS-OUT-EFF-DATE      PIC 9(08).
+     03 WS-OUT-AMOUNT        PIC S9(09)V99.
